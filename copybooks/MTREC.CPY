@@ -0,0 +1,21 @@
+*> ****************************************************************
+*> MTREC.CPY
+*>
+*> RECORD LAYOUT FOR THE USER MAINTENANCE TRANSACTION FILE
+*> (MAINTRAN), READ BY USRMAINT TO ADD, CHANGE OR DELETE A SINGLE
+*> USER-MASTER RECORD.
+*>
+*> MOD-HISTORY.
+*>   2026-08-09  RSM  INITIAL COPYBOOK - USER-MASTER FILE PROJECT.
+*> ****************************************************************
+01  MT-RECORD.
+    05  MT-ACTION                   PIC X(01).
+        88  MT-ADD                      VALUE 'A'.
+        88  MT-CHANGE                   VALUE 'C'.
+        88  MT-DELETE                   VALUE 'D'.
+    05  MT-NAME                     PIC X(30).
+    05  MT-BIRTHDAY.
+        10  MT-B-YEAR               PIC 9(04).
+        10  MT-B-MONTH              PIC 9(02).
+        10  MT-B-DAY                PIC 9(02).
+    05  MT-CITY                     PIC X(30).
