@@ -0,0 +1,24 @@
+*> ****************************************************************
+*> AUREC.CPY
+*>
+*> RECORD LAYOUT FOR THE USER-MASTER AUDIT JOURNAL (AUDITLOG).
+*> SEQUENTIAL FILE, OPENED EXTEND, ONE RECORD APPENDED FOR EVERY
+*> ADD/CHANGE/DELETE MADE AGAINST A USER-MASTER RECORD BY EITHER
+*> THE NIGHTLY LOAD (HELLO-WORLD) OR THE MAINTENANCE PROGRAM
+*> (USRMAINT).
+*>
+*> MOD-HISTORY.
+*>   2026-08-09  RSM  INITIAL COPYBOOK - AUDIT TRAIL PROJECT.
+*> ****************************************************************
+01  AU-RECORD.
+    05  AU-DATE                     PIC 9(08).
+    05  AU-TIME                     PIC 9(08).
+    05  AU-PROGRAM                  PIC X(08).
+    05  AU-NAME                     PIC X(30).
+    05  AU-ACTION                   PIC X(01).
+        88  AU-ACT-ADD                  VALUE 'A'.
+        88  AU-ACT-CHANGE               VALUE 'C'.
+        88  AU-ACT-DELETE               VALUE 'D'.
+    05  AU-FIELD                    PIC X(10).
+    05  AU-OLD-VALUE                PIC X(30).
+    05  AU-NEW-VALUE                PIC X(30).
