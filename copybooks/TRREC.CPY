@@ -0,0 +1,18 @@
+*> ****************************************************************
+*> TRREC.CPY
+*>
+*> RECORD LAYOUT FOR THE DAILY USER TRANSACTION (INTAKE) FILE
+*> (TRANFILE).  SEQUENTIAL FILE, ONE RECORD PER NEW USER TO BE
+*> LOADED INTO THE USER-MASTER FILE.  SAME SHAPE AS WS-AREA IN
+*> HELLO-WORLD SO THE TWO MOVE ACROSS WITHOUT RESHAPING.
+*>
+*> MOD-HISTORY.
+*>   2026-08-09  RSM  INITIAL COPYBOOK - TRANSACTION INPUT PROJECT.
+*> ****************************************************************
+01  TR-RECORD.
+    05  TR-NAME                     PIC X(30).
+    05  TR-BIRTHDAY.
+        10  TR-B-YEAR               PIC 9(04).
+        10  TR-B-MONTH              PIC 9(02).
+        10  TR-B-DAY                PIC 9(02).
+    05  TR-CITY                     PIC X(30).
