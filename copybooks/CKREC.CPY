@@ -0,0 +1,17 @@
+*> ****************************************************************
+*> CKREC.CPY
+*>
+*> RECORD LAYOUT FOR THE NIGHTLY-LOAD CHECKPOINT FILE (CKPTFILE).
+*> CKPTFILE IS SEQUENTIAL AND APPEND-ONLY - A NEW CK-RECORD IS
+*> WRITTEN EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS RATHER THAN
+*> REWRITING ONE RECORD IN PLACE.  ON A RESTART, HELLO-WORLD READS
+*> CKPTFILE FROM THE TOP AND SCANS TO THE LAST RECORD TO FIND HOW
+*> MANY TRANSACTIONS WERE ALREADY COMMITTED TO USER-MASTER ON THE
+*> PRIOR (ABENDED) RUN, THEN SKIPS THAT MANY BEFORE RESUMING.
+*>
+*> MOD-HISTORY.
+*>   2026-08-09  RSM  INITIAL COPYBOOK - CHECKPOINT/RESTART PROJECT.
+*> ****************************************************************
+01  CK-RECORD.
+    05  CK-RUN-DATE                 PIC 9(08).
+    05  CK-LAST-COUNT               PIC 9(09)   COMP.
