@@ -0,0 +1,18 @@
+*> ****************************************************************
+*> UMREC.CPY
+*>
+*> RECORD LAYOUT FOR THE USER-MASTER FILE (USERMAST).
+*> INDEXED FILE, KEYED ON UM-NAME.  ONE RECORD PER USER, REPLACES
+*> THE OLD IN-MEMORY T-USERS TABLE AS THE PERSISTENT STORE OF
+*> RECORD FOR THE USER ROSTER.
+*>
+*> MOD-HISTORY.
+*>   2026-08-09  RSM  INITIAL COPYBOOK - USER-MASTER FILE PROJECT.
+*> ****************************************************************
+01  UM-RECORD.
+    05  UM-NAME                     PIC X(30).
+    05  UM-BIRTHDAY.
+        10  UM-B-YEAR               PIC 9(04).
+        10  UM-B-MONTH              PIC 9(02).
+        10  UM-B-DAY                PIC 9(02).
+    05  UM-CITY                     PIC X(30).
