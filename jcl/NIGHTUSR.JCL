@@ -0,0 +1,31 @@
+//NIGHTUSR JOB (ACCTNO),'NIGHTLY USER LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTUSR - NIGHTLY USER-MASTER LOAD.
+//*
+//* RUNS HELLOWLD (SOURCE MEMBER RANDOMCOB) AGAINST THE DAY'S
+//* TRANFILE INTAKE.  THE PROGRAM CHECKPOINTS ITS PROGRESS THROUGH
+//* TRANFILE TO CKPTFILE EVERY 100 TRANSACTIONS (SEE
+//* WS-CHECKPOINT-INTERVAL).  IF THIS JOB ABENDS PARTWAY THROUGH,
+//* DO NOT RE-SUBMIT THIS MEMBER - SUBMIT NIGHTUSR.RST INSTEAD, WHICH
+//* PASSES PARM='RESTART' SO STEP010 SKIPS THE TRANFILE RECORDS
+//* ALREADY COMMITTED TO USERMAST RATHER THAN REPROCESSING THEM.
+//*
+//* MOD-HISTORY.
+//*   2026-08-09  RSM  INITIAL VERSION - CHECKPOINT/RESTART PROJECT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//USERMAST DD DSN=PROD.USER.MASTER,DISP=SHR
+//TRANFILE DD DSN=PROD.USER.TRANFILE.G(0),DISP=SHR
+//AUDITLOG DD DSN=PROD.USER.AUDITLOG,DISP=MOD
+//CKPTFILE DD DSN=PROD.USER.NIGHTUSR.CKPT.G(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//CITYRPT  DD SYSOUT=*
+//AGERPT   DD SYSOUT=*
+//ROSTRPT  DD SYSOUT=*
+//REJRPT   DD SYSOUT=*
+//DUPRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
