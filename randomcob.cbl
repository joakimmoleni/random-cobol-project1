@@ -1,25 +1,972 @@
+*> ****************************************************************
+*> IDENTIFICATION DIVISION.
+*> ****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
+AUTHOR. R. MOLENI.
+INSTALLATION. IT-OPERATIONS.
+DATE-WRITTEN. 2020-01-15.
+DATE-COMPILED.
+*>
+*>  MOD-HISTORY.
+*>    2020-01-15  RSM  INITIAL VERSION - DISPLAYS ONE HARDCODED USER.
+*>    2026-08-09  RSM  ADDED USER-MASTER INDEXED FILE.  THE ROSTER NOW
+*>                     LIVES ON USERMAST AND SURVIVES ACROSS RUNS
+*>                     INSTEAD OF BEING RE-KEYED IN TABLE-AREA EVERY
+*>                     TIME THE JOB RUNS.  SEE ALSO USRMAINT, THE NEW
+*>                     ADD/CHANGE/DELETE MAINTENANCE PROGRAM FOR
+*>                     USER-MASTER, AND COPYBOOK UMREC.
+*>    2026-08-09  RSM  WS-CITY IS NOW DISPLAYED ALONGSIDE THE OTHER
+*>                     USER FIELDS, AND A NEW CITY-GROUPED ROSTER
+*>                     REPORT (CITYRPT) COUNTS USERS BY WS-CITY.
+*>    2026-08-09  RSM  ADDED AGERPT, A BATCH REPORT THAT COMPUTES
+*>                     CURRENT AGE FROM WS-BIRTHDAY AND LISTS ANYONE
+*>                     WHOSE BIRTHDAY FALLS IN THE NEXT 30 DAYS.
+*>    2026-08-09  RSM  USERS ARE NOW LOADED FROM THE TRANFILE
+*>                     TRANSACTION FILE (COPYBOOK TRREC) INSTEAD OF
+*>                     BEING HARDCODED.  3000-PROCESS-USER IS NOW
+*>                     3000-PROCESS-TRANSACTIONS, A READ LOOP OVER
+*>                     TRAN-FILE.
+*>    2026-08-09  RSM  EACH TRANSACTION'S B-MONTH/B-DAY IS NOW
+*>                     VALIDATED (INCLUDING LEAP-YEAR-AWARE FEBRUARY
+*>                     CHECKING) BEFORE IT IS SAVED.  BAD BIRTHDAYS
+*>                     ARE ROUTED TO A NEW REJRPT REJECT REPORT
+*>                     INSTEAD OF BEING WRITTEN TO USER-MASTER.
+*>    2026-08-09  RSM  TABLE-AREA AND CITY-TABLE-AREA ARE NOW
+*>                     VARIABLE-LENGTH (OCCURS ... DEPENDING ON)
+*>                     INSTEAD OF A FLAT 20-ENTRY CAP, SO THE ROSTER
+*>                     IS NO LONGER LIMITED TO 20 USERS OR 20 CITIES.
+*>    2026-08-09  RSM  ADDED ROSTRPT, AN ALPHABETICAL-BY-NAME ROSTER
+*>                     LISTING.  TABLE-AREA IS SORTED IN PLACE BY A
+*>                     NEW BUBBLE-SORT PARAGRAPH GROUP BEFORE PRINTING.
+*>    2026-08-09  RSM  3100-SAVE-TO-MASTER NOW APPENDS AN AUDITLOG
+*>                     JOURNAL ENTRY (COPYBOOK AUREC) FOR EVERY
+*>                     ADD OR CHANGE IT MAKES TO USER-MASTER, THE
+*>                     SAME JOURNAL USRMAINT WRITES TO.
+*>    2026-08-09  RSM  ADDED CHECKPOINT/RESTART SUPPORT FOR THE
+*>                     TRANFILE LOAD.  A CHECKPOINT RECORD (COPYBOOK
+*>                     CKREC) IS WRITTEN TO CKPTFILE EVERY
+*>                     WS-CHECKPOINT-INTERVAL TRANSACTIONS; A
+*>                     PARM='RESTART' ON THE JCL EXEC STATEMENT
+*>                     (SEE JCL/NIGHTUSR.JCL) MAKES THE PROGRAM SKIP
+*>                     TRANFILE RECORDS ALREADY COMMITTED ON THE
+*>                     ABENDED PRIOR RUN INSTEAD OF REPROCESSING THEM.
+*>    2026-08-09  RSM  EACH VALID TRANSACTION IS NOW CHECKED AGAINST
+*>                     THE IN-MEMORY ROSTER FOR A CASE-INSENSITIVE
+*>                     NAME MATCH BEFORE IT IS SAVED.  LIKELY
+*>                     DUPLICATES (SAME NAME, DIFFERENT CASING, WITH
+*>                     A BIRTHDAY-MATCH FLAG FOR CONFIDENCE) ARE
+*>                     ROUTED TO A NEW DUPRPT EXCEPTIONS LIST INSTEAD
+*>                     OF BEING LOADED STRAIGHT THROUGH.
+*>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USER-MASTER ASSIGN TO "USERMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS UM-NAME
+        FILE STATUS IS WS-UM-STATUS.
+
+    SELECT CITY-FILE ASSIGN TO "CITYRPT"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT AGE-FILE ASSIGN TO "AGERPT"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT REJECT-FILE ASSIGN TO "REJRPT"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT ROSTER-FILE ASSIGN TO "ROSTRPT"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT DUP-FILE ASSIGN TO "DUPRPT"
+        ORGANIZATION IS SEQUENTIAL.
+
 DATA DIVISION.
-    WORKING-STORAGE SECTION.
-01 WS-AREA.
-   05 WS-NAME PIC X(30).
-   05 WS-BIRTHDAY.
-      10 B-YEAR PIC 9(4).
-      10 B-MONTH PIC 9(2).
-      10 B-DAY PIC 9(2).
-   05 WS-CITY PIC X(30).
-01 TABLE-AREA.
-   05 T-USERS OCCURS 20 TIMES.
-      10 USER PIC X(50).
-PROCEDURE DIVISION.
-
-MOVE 'JOAKIM' TO WS-NAME
-MOVE 19880712 TO WS-BIRTHDAY
-DISPLAY WS-NAME
-DISPLAY B-YEAR
-DISPLAY B-MONTH
-DISPLAY B-DAY
-
-STOP RUN.
+FILE SECTION.
+FD  USER-MASTER
+    LABEL RECORDS ARE STANDARD.
+    COPY UMREC.
+
+FD  CITY-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  CITY-RECORD                     PIC X(80).
+
+FD  AGE-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  AGE-RECORD                      PIC X(80).
+
+FD  TRAN-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY TRREC.
+
+FD  REJECT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  REJECT-RECORD                   PIC X(80).
+
+FD  ROSTER-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  ROSTER-RECORD                   PIC X(80).
+
+FD  AUDIT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY AUREC.
+
+FD  CHECKPOINT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY CKREC.
+
+FD  DUP-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  DUP-RECORD                      PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-AREA.
+    05  WS-NAME                     PIC X(30).
+    05  WS-BIRTHDAY.
+        10  B-YEAR                  PIC 9(4).
+        10  B-MONTH                 PIC 9(2).
+        10  B-DAY                   PIC 9(2).
+    05  WS-CITY                     PIC X(30).
+
+77  WS-TABLE-COUNT                  PIC 9(04) COMP VALUE ZERO.
+77  WS-CITY-COUNT-ENTRIES           PIC 9(04) COMP VALUE ZERO.
+
+01  TABLE-AREA.
+    05  T-USERS OCCURS 0 TO 5000 TIMES
+                DEPENDING ON WS-TABLE-COUNT.
+        10  T-USER-NAME             PIC X(30).
+        10  T-USER-BIRTHDAY.
+            15  T-B-YEAR            PIC 9(4).
+            15  T-B-MONTH           PIC 9(2).
+            15  T-B-DAY             PIC 9(2).
+        10  T-USER-CITY             PIC X(30).
+
+01  CITY-TABLE-AREA.
+    05  CITY-ENTRY OCCURS 0 TO 5000 TIMES
+                DEPENDING ON WS-CITY-COUNT-ENTRIES.
+        10  CT-CITY-NAME            PIC X(30).
+        10  CT-CITY-COUNT           PIC 9(05) COMP.
+
+01  WS-CITY-LINE.
+    05  WS-CY-NAME                  PIC X(30).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-CY-COUNT                 PIC ZZZZ9.
+    05  FILLER                      PIC X(41) VALUE SPACES.
+
+01  WS-REJECT-LINE.
+    05  WS-RJ-NAME                  PIC X(30).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-RJ-BIRTHDAY              PIC 9(08).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-RJ-REASON                PIC X(20).
+    05  FILLER                      PIC X(14) VALUE SPACES.
+
+    COPY UMREC REPLACING ==UM-RECORD==   BY ==WS-SAVE-RECORD==
+                         ==UM-NAME==     BY ==WS-SAVE-NAME==
+                         ==UM-BIRTHDAY== BY ==WS-SAVE-BIRTHDAY==
+                         ==UM-B-YEAR==   BY ==WS-SAVE-B-YEAR==
+                         ==UM-B-MONTH==  BY ==WS-SAVE-B-MONTH==
+                         ==UM-B-DAY==    BY ==WS-SAVE-B-DAY==
+                         ==UM-CITY==     BY ==WS-SAVE-CITY==.
+
+01  WS-DUP-LINE.
+    05  WS-DP-INCOMING-NAME         PIC X(30).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  WS-DP-MATCHED-NAME          PIC X(30).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  WS-DP-BDAY-FLAG             PIC X(03).
+    05  FILLER                      PIC X(13) VALUE SPACES.
+
+01  WS-SWAP-ENTRY.
+    05  WS-SWAP-NAME                PIC X(30).
+    05  WS-SWAP-BIRTHDAY.
+        10  WS-SWAP-B-YEAR          PIC 9(4).
+        10  WS-SWAP-B-MONTH         PIC 9(2).
+        10  WS-SWAP-B-DAY           PIC 9(2).
+    05  WS-SWAP-CITY                PIC X(30).
+
+01  WS-ROSTER-LINE.
+    05  WS-RO-NAME                  PIC X(30).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-RO-BIRTHDAY              PIC 9(08).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-RO-CITY                  PIC X(30).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+
+01  WS-DIM-VALUES.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 28.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 30.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 30.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 30.
+    05  FILLER                      PIC 9(02) VALUE 31.
+    05  FILLER                      PIC 9(02) VALUE 30.
+    05  FILLER                      PIC 9(02) VALUE 31.
+01  WS-DIM-TABLE REDEFINES WS-DIM-VALUES.
+    05  WS-DAYS-IN-MONTH            PIC 9(02) OCCURS 12 TIMES.
+
+01  WS-AGE-LINE.
+    05  WS-AG-NAME                  PIC X(30).
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-AG-AGE                   PIC ZZ9.
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-AG-DAYS                  PIC ZZ9.
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  WS-AG-CITY                  PIC X(30).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+
+01  WS-CURRENT-DATE-X.
+    05  WS-CURRENT-DATE             PIC 9(08).
+01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE-X.
+    05  WS-CURR-YEAR                PIC 9(04).
+    05  WS-CURR-MONTH               PIC 9(02).
+    05  WS-CURR-DAY                 PIC 9(02).
+
+01  WS-BDAY-CANDIDATE-X.
+    05  WS-BDAY-CANDIDATE-DATE      PIC 9(08).
+01  WS-BDAY-CANDIDATE-R REDEFINES WS-BDAY-CANDIDATE-X.
+    05  WS-BDAY-CANDIDATE-YEAR      PIC 9(04).
+    05  WS-BDAY-CANDIDATE-MONTH     PIC 9(02).
+    05  WS-BDAY-CANDIDATE-DAY       PIC 9(02).
+
+01  WS-SWITCHES.
+    05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+        88  WS-EOF                      VALUE 'Y'.
+        88  WS-NOT-EOF                  VALUE 'N'.
+    05  WS-FOUND-SWITCH             PIC X(01) VALUE 'N'.
+        88  WS-RECORD-FOUND             VALUE 'Y'.
+        88  WS-RECORD-NOT-FOUND         VALUE 'N'.
+    05  WS-LEAP-SWITCH              PIC X(01) VALUE 'N'.
+        88  WS-YEAR-IS-LEAP             VALUE 'Y'.
+        88  WS-YEAR-NOT-LEAP            VALUE 'N'.
+    05  WS-TR-EOF-SWITCH            PIC X(01) VALUE 'N'.
+        88  WS-TR-EOF                   VALUE 'Y'.
+        88  WS-TR-NOT-EOF               VALUE 'N'.
+    05  WS-VALID-SWITCH             PIC X(01) VALUE 'Y'.
+        88  WS-TRANSACTION-VALID        VALUE 'Y'.
+        88  WS-TRANSACTION-INVALID      VALUE 'N'.
+    05  WS-SWAP-SWITCH              PIC X(01) VALUE 'N'.
+        88  WS-SWAP-OCCURRED            VALUE 'Y'.
+        88  WS-NO-SWAP-OCCURRED         VALUE 'N'.
+    05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+        88  WS-RESTART-REQUESTED        VALUE 'Y'.
+        88  WS-NORMAL-START             VALUE 'N'.
+    05  WS-CK-EOF-SWITCH            PIC X(01) VALUE 'N'.
+        88  WS-CK-EOF                   VALUE 'Y'.
+        88  WS-CK-NOT-EOF               VALUE 'N'.
+    05  WS-DUP-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+        88  WS-DUP-FOUND                VALUE 'Y'.
+        88  WS-DUP-NOT-FOUND            VALUE 'N'.
+    05  WS-DUP-BDAY-SWITCH          PIC X(01) VALUE 'N'.
+        88  WS-DUP-BDAY-MATCHES         VALUE 'Y'.
+        88  WS-DUP-BDAY-DIFFERENT       VALUE 'N'.
+
+77  WS-UM-STATUS                    PIC X(02) VALUE '00'.
+77  WS-SUBSCRIPT                    PIC 9(04) COMP VALUE ZERO.
+77  WS-SUBSCRIPT-2                  PIC 9(04) COMP VALUE ZERO.
+77  WS-AGE                          PIC S9(03) COMP VALUE ZERO.
+77  WS-DAYS-TO-BDAY                 PIC S9(05) COMP VALUE ZERO.
+77  WS-LEAP-YEAR-INPUT              PIC 9(04) VALUE ZERO.
+77  WS-LY-Q                         PIC 9(04) COMP VALUE ZERO.
+77  WS-LY-R4                        PIC 9(04) COMP VALUE ZERO.
+77  WS-LY-R100                      PIC 9(04) COMP VALUE ZERO.
+77  WS-LY-R400                      PIC 9(04) COMP VALUE ZERO.
+77  WS-MAX-DAY-FOR-MONTH             PIC 9(02) VALUE ZERO.
+77  WS-SORT-INDEX                    PIC 9(04) COMP VALUE ZERO.
+77  WS-SORT-NAME-UPPER-1              PIC X(30) VALUE SPACES.
+77  WS-SORT-NAME-UPPER-2              PIC X(30) VALUE SPACES.
+77  WS-CURRENT-TIME                  PIC 9(08) VALUE ZERO.
+77  WS-AUDIT-ACTION                  PIC X(01) VALUE SPACES.
+77  WS-AUDIT-NAME                    PIC X(30) VALUE SPACES.
+77  WS-AUDIT-FIELD                   PIC X(10) VALUE SPACES.
+77  WS-AUDIT-OLD                     PIC X(30) VALUE SPACES.
+77  WS-AUDIT-NEW                     PIC X(30) VALUE SPACES.
+77  WS-CHECKPOINT-INTERVAL           PIC 9(09) COMP VALUE 100.
+77  WS-PROCESSED-COUNT               PIC 9(09) COMP VALUE ZERO.
+77  WS-SKIP-COUNT                    PIC 9(09) COMP VALUE ZERO.
+77  WS-SKIP-INDEX                    PIC 9(09) COMP VALUE ZERO.
+77  WS-CKPT-QUOTIENT                 PIC 9(09) COMP VALUE ZERO.
+77  WS-CKPT-MOD                      PIC 9(09) COMP VALUE ZERO.
+77  WS-NAME-UPPER                    PIC X(30) VALUE SPACES.
+77  WS-CANDIDATE-NAME-UPPER          PIC X(30) VALUE SPACES.
+77  WS-DUP-MATCHED-NAME              PIC X(30) VALUE SPACES.
+
+LINKAGE SECTION.
+01  LK-PARM.
+    05  LK-PARM-LEN                 PIC S9(4) COMP.
+    05  LK-PARM-TEXT                PIC X(20).
+
+PROCEDURE DIVISION USING LK-PARM.
+
+*> ----------------------------------------------------------------
+*> 0000-MAIN-CONTROL.
+*> ----------------------------------------------------------------
+0000-MAIN-CONTROL.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-LOAD-USER-MASTER THRU 2000-EXIT.
+    PERFORM 3000-PROCESS-TRANSACTIONS THRU 3000-EXIT.
+    PERFORM 2000-LOAD-USER-MASTER THRU 2000-EXIT.
+    PERFORM 5000-SORT-ROSTER THRU 5000-EXIT.
+    PERFORM 5500-PRINT-ROSTER-REPORT THRU 5500-EXIT.
+    PERFORM 6000-PRINT-CITY-REPORT THRU 6000-EXIT.
+    PERFORM 7000-PRINT-AGE-REPORT THRU 7000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    GOBACK.
+
+*> ----------------------------------------------------------------
+*> 1000-INITIALIZE.  OPEN USER-MASTER, CREATING IT ON THE FIRST
+*> RUN IF IT DOES NOT YET EXIST (FILE STATUS 35).
+*> ----------------------------------------------------------------
+1000-INITIALIZE.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+    IF LK-PARM-LEN >= 7 AND LK-PARM-TEXT(1:7) = "RESTART"
+        MOVE 'Y' TO WS-RESTART-SWITCH
+    END-IF.
+    IF WS-RESTART-REQUESTED
+        PERFORM 1300-READ-LAST-CHECKPOINT THRU 1300-EXIT
+    END-IF.
+    PERFORM 1100-OPEN-USER-MASTER THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-OPEN-USER-MASTER.
+    OPEN I-O USER-MASTER.
+    IF WS-UM-STATUS = '35'
+        OPEN OUTPUT USER-MASTER
+        CLOSE USER-MASTER
+        OPEN I-O USER-MASTER
+    END-IF.
+    OPEN OUTPUT CITY-FILE.
+    OPEN OUTPUT AGE-FILE.
+    OPEN INPUT TRAN-FILE.
+    OPEN OUTPUT REJECT-FILE.
+    PERFORM 1200-WRITE-REJECT-HEADER THRU 1200-EXIT.
+    OPEN OUTPUT ROSTER-FILE.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-RESTART-REQUESTED
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+    OPEN OUTPUT DUP-FILE.
+    PERFORM 1500-WRITE-DUP-HEADER THRU 1500-EXIT.
+1100-EXIT.
+    EXIT.
+
+1200-WRITE-REJECT-HEADER.
+    MOVE "TRANSACTIONS REJECTED - INVALID BIRTHDAY" TO REJECT-RECORD.
+    WRITE REJECT-RECORD.
+    MOVE SPACES TO REJECT-RECORD.
+    WRITE REJECT-RECORD.
+    MOVE "NAME                              BIRTHDAY    REASON"
+        TO REJECT-RECORD.
+    WRITE REJECT-RECORD.
+1200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1300-READ-LAST-CHECKPOINT.  ON A RESTART, READ CKPTFILE (WRITTEN
+*> BY THE ABENDED PRIOR RUN) TO FIND HOW MANY TRANFILE RECORDS WERE
+*> ALREADY COMMITTED, SO THEY CAN BE SKIPPED THIS RUN.
+*> ----------------------------------------------------------------
+1300-READ-LAST-CHECKPOINT.
+    MOVE ZERO TO WS-SKIP-COUNT.
+    MOVE 'N' TO WS-CK-EOF-SWITCH.
+    OPEN INPUT CHECKPOINT-FILE.
+    PERFORM 1310-READ-CHECKPOINT-NEXT THRU 1310-EXIT.
+    PERFORM 1320-SAVE-CHECKPOINT-COUNT THRU 1320-EXIT
+        UNTIL WS-CK-EOF.
+    CLOSE CHECKPOINT-FILE.
+1300-EXIT.
+    EXIT.
+
+1310-READ-CHECKPOINT-NEXT.
+    READ CHECKPOINT-FILE
+        AT END MOVE 'Y' TO WS-CK-EOF-SWITCH
+    END-READ.
+1310-EXIT.
+    EXIT.
+
+1320-SAVE-CHECKPOINT-COUNT.
+    MOVE CK-LAST-COUNT TO WS-SKIP-COUNT.
+    PERFORM 1310-READ-CHECKPOINT-NEXT THRU 1310-EXIT.
+1320-EXIT.
+    EXIT.
+
+1500-WRITE-DUP-HEADER.
+    MOVE "LIKELY DUPLICATES - REVIEW BEFORE COMMITTING" TO DUP-RECORD.
+    WRITE DUP-RECORD.
+    MOVE SPACES TO DUP-RECORD.
+    WRITE DUP-RECORD.
+    MOVE "INCOMING NAME                   MATCHES ON FILE                 BDAY?"
+        TO DUP-RECORD.
+    WRITE DUP-RECORD.
+1500-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2000-LOAD-USER-MASTER.  READ THE EXISTING ROSTER OFF USER-MASTER
+*> INTO TABLE-AREA SO IT IS AVAILABLE IN MEMORY FOR THIS RUN.
+*> ----------------------------------------------------------------
+2000-LOAD-USER-MASTER.
+    MOVE ZERO TO WS-TABLE-COUNT.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    MOVE LOW-VALUES TO UM-NAME.
+    START USER-MASTER KEY IS NOT LESS THAN UM-NAME
+        INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+    END-START.
+    IF WS-NOT-EOF
+        PERFORM 2100-READ-MASTER-NEXT THRU 2100-EXIT
+    END-IF.
+    PERFORM 2200-STORE-MASTER-ENTRY THRU 2200-EXIT
+        UNTIL WS-EOF.
+2000-EXIT.
+    EXIT.
+
+2100-READ-MASTER-NEXT.
+    READ USER-MASTER NEXT RECORD
+        AT END MOVE 'Y' TO WS-EOF-SWITCH
+    END-READ.
+2100-EXIT.
+    EXIT.
+
+2200-STORE-MASTER-ENTRY.
+    IF WS-TABLE-COUNT < 5000
+        ADD 1 TO WS-TABLE-COUNT
+        MOVE UM-NAME TO T-USER-NAME(WS-TABLE-COUNT)
+        MOVE UM-BIRTHDAY TO T-USER-BIRTHDAY(WS-TABLE-COUNT)
+        MOVE UM-CITY TO T-USER-CITY(WS-TABLE-COUNT)
+    END-IF.
+    PERFORM 2100-READ-MASTER-NEXT THRU 2100-EXIT.
+2200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3000-PROCESS-TRANSACTIONS.  READ EACH INCOMING TRANFILE
+*> TRANSACTION, DISPLAY IT, AND PERSIST IT TO USER-MASTER INSTEAD
+*> OF LETTING IT EVAPORATE WHEN THE JOB ENDS.
+*> ----------------------------------------------------------------
+3000-PROCESS-TRANSACTIONS.
+    MOVE 'N' TO WS-TR-EOF-SWITCH.
+    MOVE WS-SKIP-COUNT TO WS-PROCESSED-COUNT.
+    IF WS-SKIP-COUNT > 0
+        MOVE 1 TO WS-SKIP-INDEX
+        PERFORM 3005-SKIP-ONE-TRANSACTION THRU 3005-EXIT
+            VARYING WS-SKIP-INDEX FROM 1 BY 1
+            UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+    END-IF.
+    PERFORM 3010-READ-TRANSACTION THRU 3010-EXIT.
+    PERFORM 3020-PROCESS-ONE-TRANSACTION THRU 3020-EXIT
+        UNTIL WS-TR-EOF.
+3000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3005-SKIP-ONE-TRANSACTION.  DISCARD A TRANFILE RECORD ALREADY
+*> COMMITTED TO USER-MASTER ON THE PRIOR (ABENDED) RUN.
+*> ----------------------------------------------------------------
+3005-SKIP-ONE-TRANSACTION.
+    READ TRAN-FILE
+        AT END MOVE 'Y' TO WS-TR-EOF-SWITCH
+    END-READ.
+3005-EXIT.
+    EXIT.
+
+3010-READ-TRANSACTION.
+    READ TRAN-FILE
+        AT END MOVE 'Y' TO WS-TR-EOF-SWITCH
+    END-READ.
+3010-EXIT.
+    EXIT.
+
+3020-PROCESS-ONE-TRANSACTION.
+    MOVE TR-NAME TO WS-NAME.
+    MOVE TR-BIRTHDAY TO WS-BIRTHDAY.
+    MOVE TR-CITY TO WS-CITY.
+    PERFORM 3025-VALIDATE-BIRTHDAY THRU 3025-EXIT.
+    IF WS-TRANSACTION-VALID
+        PERFORM 3015-CHECK-FOR-DUPLICATE THRU 3015-EXIT
+        IF WS-DUP-FOUND
+            PERFORM 3210-WRITE-DUPLICATE-LINE THRU 3210-EXIT
+        ELSE
+            DISPLAY WS-NAME
+            DISPLAY B-YEAR
+            DISPLAY B-MONTH
+            DISPLAY B-DAY
+            DISPLAY WS-CITY
+            PERFORM 3100-SAVE-TO-MASTER THRU 3100-EXIT
+        END-IF
+    ELSE
+        PERFORM 3200-WRITE-REJECT-LINE THRU 3200-EXIT
+    END-IF.
+    ADD 1 TO WS-PROCESSED-COUNT.
+    PERFORM 3030-CHECK-CHECKPOINT THRU 3030-EXIT.
+    PERFORM 3010-READ-TRANSACTION THRU 3010-EXIT.
+3020-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3030-CHECK-CHECKPOINT.  EVERY WS-CHECKPOINT-INTERVAL
+*> TRANSACTIONS, RECORD HOW FAR WE'VE GOTTEN SO A RESTART CAN
+*> RESUME FROM HERE INSTEAD OF FROM RECORD ONE.
+*> ----------------------------------------------------------------
+3030-CHECK-CHECKPOINT.
+    DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+        GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-MOD.
+    IF WS-CKPT-MOD = 0
+        PERFORM 3040-WRITE-CHECKPOINT THRU 3040-EXIT
+    END-IF.
+3030-EXIT.
+    EXIT.
+
+3040-WRITE-CHECKPOINT.
+    MOVE WS-CURRENT-DATE TO CK-RUN-DATE.
+    MOVE WS-PROCESSED-COUNT TO CK-LAST-COUNT.
+    WRITE CK-RECORD.
+3040-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3025-VALIDATE-BIRTHDAY.  B-MONTH MUST BE 01-12; B-DAY MUST BE A
+*> LEGAL DAY FOR THAT MONTH, WITH FEBRUARY CHECKED AGAINST WHETHER
+*> B-YEAR IS A LEAP YEAR (SEE 8000-CHECK-LEAP-YEAR).
+*> ----------------------------------------------------------------
+3025-VALIDATE-BIRTHDAY.
+    MOVE 'Y' TO WS-VALID-SWITCH.
+    MOVE SPACES TO WS-RJ-REASON.
+    IF B-MONTH < 1 OR B-MONTH > 12
+        MOVE 'N' TO WS-VALID-SWITCH
+        MOVE "INVALID MONTH" TO WS-RJ-REASON
+    ELSE
+        MOVE B-YEAR TO WS-LEAP-YEAR-INPUT
+        PERFORM 8000-CHECK-LEAP-YEAR THRU 8000-EXIT
+        MOVE WS-DAYS-IN-MONTH(B-MONTH) TO WS-MAX-DAY-FOR-MONTH
+        IF B-MONTH = 2 AND WS-YEAR-IS-LEAP
+            MOVE 29 TO WS-MAX-DAY-FOR-MONTH
+        END-IF
+        IF B-DAY < 1 OR B-DAY > WS-MAX-DAY-FOR-MONTH
+            MOVE 'N' TO WS-VALID-SWITCH
+            MOVE "INVALID DAY" TO WS-RJ-REASON
+        END-IF
+    END-IF.
+3025-EXIT.
+    EXIT.
+
+3200-WRITE-REJECT-LINE.
+    MOVE WS-NAME TO WS-RJ-NAME.
+    MOVE WS-BIRTHDAY TO WS-RJ-BIRTHDAY.
+    WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+3200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3015-CHECK-FOR-DUPLICATE.  COMPARE THE INCOMING NAME, CASE-
+*> INSENSITIVELY, AGAINST THE ROSTER ALREADY LOADED INTO TABLE-AREA.
+*> A MATCH UNDER A DIFFERENT EXACT CASING IS TREATED AS A LIKELY
+*> DUPLICATE (A REAL SAME-NAME UPDATE MATCHES EXACTLY AND IS LEFT TO
+*> 3100-SAVE-TO-MASTER); A BIRTHDAY MATCH TOO RAISES CONFIDENCE.
+*> ----------------------------------------------------------------
+3015-CHECK-FOR-DUPLICATE.
+    MOVE WS-NAME TO WS-NAME-UPPER.
+    INSPECT WS-NAME-UPPER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+    MOVE 'N' TO WS-DUP-FOUND-SWITCH.
+    MOVE 1 TO WS-SUBSCRIPT-2.
+    PERFORM 3016-SEARCH-FOR-DUPLICATE THRU 3016-EXIT
+        VARYING WS-SUBSCRIPT-2 FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT-2 > WS-TABLE-COUNT
+           OR WS-DUP-FOUND.
+3015-EXIT.
+    EXIT.
+
+3016-SEARCH-FOR-DUPLICATE.
+    MOVE T-USER-NAME(WS-SUBSCRIPT-2) TO WS-CANDIDATE-NAME-UPPER.
+    INSPECT WS-CANDIDATE-NAME-UPPER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+    IF WS-CANDIDATE-NAME-UPPER = WS-NAME-UPPER
+       AND T-USER-NAME(WS-SUBSCRIPT-2) NOT = WS-NAME
+        MOVE 'Y' TO WS-DUP-FOUND-SWITCH
+        MOVE T-USER-NAME(WS-SUBSCRIPT-2) TO WS-DUP-MATCHED-NAME
+        IF T-USER-BIRTHDAY(WS-SUBSCRIPT-2) = WS-BIRTHDAY
+            MOVE 'Y' TO WS-DUP-BDAY-SWITCH
+        ELSE
+            MOVE 'N' TO WS-DUP-BDAY-SWITCH
+        END-IF
+    END-IF.
+3016-EXIT.
+    EXIT.
+
+3210-WRITE-DUPLICATE-LINE.
+    MOVE WS-NAME TO WS-DP-INCOMING-NAME.
+    MOVE WS-DUP-MATCHED-NAME TO WS-DP-MATCHED-NAME.
+    IF WS-DUP-BDAY-MATCHES
+        MOVE "YES" TO WS-DP-BDAY-FLAG
+    ELSE
+        MOVE "NO " TO WS-DP-BDAY-FLAG
+    END-IF.
+    WRITE DUP-RECORD FROM WS-DUP-LINE.
+3210-EXIT.
+    EXIT.
+
+3100-SAVE-TO-MASTER.
+    MOVE WS-NAME TO UM-NAME.
+    READ USER-MASTER
+        INVALID KEY
+            MOVE WS-BIRTHDAY TO UM-BIRTHDAY
+            MOVE WS-CITY TO UM-CITY
+            WRITE UM-RECORD
+            PERFORM 3110-AUDIT-ADD THRU 3110-EXIT
+            PERFORM 3130-ADD-TO-TABLE-AREA THRU 3130-EXIT
+        NOT INVALID KEY
+            PERFORM 3120-AUDIT-AND-APPLY-CHANGES THRU 3120-EXIT
+    END-READ.
+3100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3110-AUDIT-ADD.  JOURNAL A NEW USER-MASTER RECORD.
+*> ----------------------------------------------------------------
+3110-AUDIT-ADD.
+    MOVE 'A' TO WS-AUDIT-ACTION.
+    MOVE WS-NAME TO WS-AUDIT-NAME.
+    MOVE "NAME" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE WS-NAME TO WS-AUDIT-NEW.
+    PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+    MOVE "BIRTHDAY" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE WS-BIRTHDAY TO WS-AUDIT-NEW.
+    PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+    MOVE "CITY" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE WS-CITY TO WS-AUDIT-NEW.
+    PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+3110-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3120-AUDIT-AND-APPLY-CHANGES.  JOURNAL ONLY THE FIELDS THAT
+*> ACTUALLY CHANGED ON AN EXISTING USER-MASTER RECORD.
+*> ----------------------------------------------------------------
+3120-AUDIT-AND-APPLY-CHANGES.
+    MOVE UM-RECORD TO WS-SAVE-RECORD.
+    IF UM-BIRTHDAY NOT = WS-BIRTHDAY
+        MOVE 'C' TO WS-AUDIT-ACTION
+        MOVE WS-NAME TO WS-AUDIT-NAME
+        MOVE "BIRTHDAY" TO WS-AUDIT-FIELD
+        MOVE WS-SAVE-BIRTHDAY TO WS-AUDIT-OLD
+        MOVE WS-BIRTHDAY TO WS-AUDIT-NEW
+        PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+        MOVE WS-BIRTHDAY TO UM-BIRTHDAY
+    END-IF.
+    IF UM-CITY NOT = WS-CITY
+        MOVE 'C' TO WS-AUDIT-ACTION
+        MOVE WS-NAME TO WS-AUDIT-NAME
+        MOVE "CITY" TO WS-AUDIT-FIELD
+        MOVE WS-SAVE-CITY TO WS-AUDIT-OLD
+        MOVE WS-CITY TO WS-AUDIT-NEW
+        PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+        MOVE WS-CITY TO UM-CITY
+    END-IF.
+    REWRITE UM-RECORD.
+3120-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3130-ADD-TO-TABLE-AREA.  ADD THE JUST-COMMITTED RECORD TO THE
+*> IN-MEMORY ROSTER TOO, SO A SECOND OCCURRENCE OF THE SAME PERSON
+*> LATER IN THIS SAME TRANFILE BATCH IS CAUGHT BY 3015-CHECK-FOR-
+*> DUPLICATE AS WELL AS ONES ALREADY ON USER-MASTER FROM A PRIOR RUN.
+*> ----------------------------------------------------------------
+3130-ADD-TO-TABLE-AREA.
+    IF WS-TABLE-COUNT < 5000
+        ADD 1 TO WS-TABLE-COUNT
+        MOVE WS-NAME TO T-USER-NAME(WS-TABLE-COUNT)
+        MOVE WS-BIRTHDAY TO T-USER-BIRTHDAY(WS-TABLE-COUNT)
+        MOVE WS-CITY TO T-USER-CITY(WS-TABLE-COUNT)
+    END-IF.
+3130-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9300-WRITE-AUDIT.  APPEND ONE JOURNAL ENTRY TO AUDITLOG.
+*> ----------------------------------------------------------------
+9300-WRITE-AUDIT.
+    MOVE WS-CURRENT-DATE TO AU-DATE.
+    MOVE WS-CURRENT-TIME TO AU-TIME.
+    MOVE "HELLOWLD" TO AU-PROGRAM.
+    MOVE WS-AUDIT-NAME TO AU-NAME.
+    MOVE WS-AUDIT-ACTION TO AU-ACTION.
+    MOVE WS-AUDIT-FIELD TO AU-FIELD.
+    MOVE WS-AUDIT-OLD TO AU-OLD-VALUE.
+    MOVE WS-AUDIT-NEW TO AU-NEW-VALUE.
+    WRITE AU-RECORD.
+9300-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 5000-SORT-ROSTER.  BUBBLE-SORT TABLE-AREA INTO ASCENDING ORDER
+*> BY T-USER-NAME SO THE ROSTER REPORT PRINTS ALPHABETICALLY.
+*> ----------------------------------------------------------------
+5000-SORT-ROSTER.
+    MOVE 'Y' TO WS-SWAP-SWITCH.
+    PERFORM 5100-BUBBLE-PASS THRU 5100-EXIT
+        UNTIL WS-NO-SWAP-OCCURRED.
+5000-EXIT.
+    EXIT.
+
+5100-BUBBLE-PASS.
+    MOVE 'N' TO WS-SWAP-SWITCH.
+    MOVE 1 TO WS-SORT-INDEX.
+    PERFORM 5110-COMPARE-AND-SWAP THRU 5110-EXIT
+        VARYING WS-SORT-INDEX FROM 1 BY 1
+        UNTIL WS-SORT-INDEX > WS-TABLE-COUNT - 1.
+5100-EXIT.
+    EXIT.
+
+5110-COMPARE-AND-SWAP.
+    MOVE T-USER-NAME(WS-SORT-INDEX) TO WS-SORT-NAME-UPPER-1.
+    INSPECT WS-SORT-NAME-UPPER-1 CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+    MOVE T-USER-NAME(WS-SORT-INDEX + 1) TO WS-SORT-NAME-UPPER-2.
+    INSPECT WS-SORT-NAME-UPPER-2 CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+    IF WS-SORT-NAME-UPPER-1 > WS-SORT-NAME-UPPER-2
+        MOVE T-USERS(WS-SORT-INDEX) TO WS-SWAP-ENTRY
+        MOVE T-USERS(WS-SORT-INDEX + 1) TO T-USERS(WS-SORT-INDEX)
+        MOVE WS-SWAP-ENTRY TO T-USERS(WS-SORT-INDEX + 1)
+        MOVE 'Y' TO WS-SWAP-SWITCH
+    END-IF.
+5110-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 5500-PRINT-ROSTER-REPORT.  PRINT THE (NOW ALPHABETICAL) ROSTER.
+*> ----------------------------------------------------------------
+5500-PRINT-ROSTER-REPORT.
+    PERFORM 5600-WRITE-ROSTER-HEADER THRU 5600-EXIT.
+    MOVE 1 TO WS-SUBSCRIPT.
+    PERFORM 5700-PRINT-ONE-ROSTER-LINE THRU 5700-EXIT
+        VARYING WS-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT > WS-TABLE-COUNT.
+5500-EXIT.
+    EXIT.
+
+5600-WRITE-ROSTER-HEADER.
+    MOVE "USER ROSTER - ALPHABETICAL BY NAME" TO ROSTER-RECORD.
+    WRITE ROSTER-RECORD.
+    MOVE SPACES TO ROSTER-RECORD.
+    WRITE ROSTER-RECORD.
+    MOVE "NAME                              BIRTHDAY    CITY"
+        TO ROSTER-RECORD.
+    WRITE ROSTER-RECORD.
+5600-EXIT.
+    EXIT.
+
+5700-PRINT-ONE-ROSTER-LINE.
+    MOVE T-USER-NAME(WS-SUBSCRIPT) TO WS-RO-NAME.
+    MOVE T-USER-BIRTHDAY(WS-SUBSCRIPT) TO WS-RO-BIRTHDAY.
+    MOVE T-USER-CITY(WS-SUBSCRIPT) TO WS-RO-CITY.
+    WRITE ROSTER-RECORD FROM WS-ROSTER-LINE.
+5700-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 6000-PRINT-CITY-REPORT.  GROUP AND COUNT THE IN-MEMORY ROSTER BY
+*> WS-CITY SO WE CAN SEE WHERE OUR PEOPLE ARE CONCENTRATED.
+*> ----------------------------------------------------------------
+6000-PRINT-CITY-REPORT.
+    MOVE ZERO TO WS-CITY-COUNT-ENTRIES.
+    MOVE 1 TO WS-SUBSCRIPT.
+    PERFORM 6100-ACCUMULATE-CITY THRU 6100-EXIT
+        VARYING WS-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT > WS-TABLE-COUNT.
+    PERFORM 6500-WRITE-CITY-HEADER THRU 6500-EXIT.
+    MOVE 1 TO WS-SUBSCRIPT-2.
+    PERFORM 6600-PRINT-ONE-CITY-LINE THRU 6600-EXIT
+        VARYING WS-SUBSCRIPT-2 FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT-2 > WS-CITY-COUNT-ENTRIES.
+6000-EXIT.
+    EXIT.
+
+6100-ACCUMULATE-CITY.
+    MOVE 'N' TO WS-FOUND-SWITCH.
+    MOVE 1 TO WS-SUBSCRIPT-2.
+    PERFORM 6110-SEARCH-CITY-ENTRY THRU 6110-EXIT
+        VARYING WS-SUBSCRIPT-2 FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT-2 > WS-CITY-COUNT-ENTRIES
+           OR WS-RECORD-FOUND.
+    IF WS-RECORD-NOT-FOUND AND WS-CITY-COUNT-ENTRIES < 5000
+        ADD 1 TO WS-CITY-COUNT-ENTRIES
+        MOVE T-USER-CITY(WS-SUBSCRIPT) TO CT-CITY-NAME(WS-CITY-COUNT-ENTRIES)
+        MOVE 1 TO CT-CITY-COUNT(WS-CITY-COUNT-ENTRIES)
+    END-IF.
+6100-EXIT.
+    EXIT.
+
+6110-SEARCH-CITY-ENTRY.
+    IF CT-CITY-NAME(WS-SUBSCRIPT-2) = T-USER-CITY(WS-SUBSCRIPT)
+        MOVE 'Y' TO WS-FOUND-SWITCH
+        ADD 1 TO CT-CITY-COUNT(WS-SUBSCRIPT-2)
+    END-IF.
+6110-EXIT.
+    EXIT.
+
+6500-WRITE-CITY-HEADER.
+    MOVE "USER ROSTER BY CITY" TO CITY-RECORD.
+    WRITE CITY-RECORD.
+    MOVE SPACES TO CITY-RECORD.
+    WRITE CITY-RECORD.
+    MOVE "CITY                              COUNT" TO CITY-RECORD.
+    WRITE CITY-RECORD.
+6500-EXIT.
+    EXIT.
+
+6600-PRINT-ONE-CITY-LINE.
+    MOVE CT-CITY-NAME(WS-SUBSCRIPT-2) TO WS-CY-NAME.
+    MOVE CT-CITY-COUNT(WS-SUBSCRIPT-2) TO WS-CY-COUNT.
+    WRITE CITY-RECORD FROM WS-CITY-LINE.
+6600-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 7000-PRINT-AGE-REPORT.  COMPUTE CURRENT AGE AND DAYS-TO-NEXT-
+*> BIRTHDAY FOR EACH USER; LIST ONLY THOSE WHOSE BIRTHDAY FALLS
+*> WITHIN THE NEXT 30 DAYS.
+*> ----------------------------------------------------------------
+7000-PRINT-AGE-REPORT.
+    PERFORM 7100-WRITE-AGE-HEADER THRU 7100-EXIT.
+    MOVE 1 TO WS-SUBSCRIPT.
+    PERFORM 7200-PRINT-ONE-AGE-LINE THRU 7200-EXIT
+        VARYING WS-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-SUBSCRIPT > WS-TABLE-COUNT.
+7000-EXIT.
+    EXIT.
+
+7100-WRITE-AGE-HEADER.
+    MOVE "UPCOMING BIRTHDAYS - NEXT 30 DAYS" TO AGE-RECORD.
+    WRITE AGE-RECORD.
+    MOVE SPACES TO AGE-RECORD.
+    WRITE AGE-RECORD.
+    MOVE "NAME                              AGE    DAYS   CITY"
+        TO AGE-RECORD.
+    WRITE AGE-RECORD.
+7100-EXIT.
+    EXIT.
+
+7200-PRINT-ONE-AGE-LINE.
+    PERFORM 7300-COMPUTE-AGE THRU 7300-EXIT.
+    PERFORM 7400-COMPUTE-DAYS-TO-BIRTHDAY THRU 7400-EXIT.
+    IF WS-DAYS-TO-BDAY <= 30
+        MOVE T-USER-NAME(WS-SUBSCRIPT) TO WS-AG-NAME
+        MOVE WS-AGE TO WS-AG-AGE
+        MOVE WS-DAYS-TO-BDAY TO WS-AG-DAYS
+        MOVE T-USER-CITY(WS-SUBSCRIPT) TO WS-AG-CITY
+        WRITE AGE-RECORD FROM WS-AGE-LINE
+    END-IF.
+7200-EXIT.
+    EXIT.
+
+7300-COMPUTE-AGE.
+    COMPUTE WS-AGE = WS-CURR-YEAR - T-B-YEAR(WS-SUBSCRIPT).
+    IF T-B-MONTH(WS-SUBSCRIPT) > WS-CURR-MONTH
+        SUBTRACT 1 FROM WS-AGE
+    ELSE
+        IF T-B-MONTH(WS-SUBSCRIPT) = WS-CURR-MONTH
+           AND T-B-DAY(WS-SUBSCRIPT) > WS-CURR-DAY
+            SUBTRACT 1 FROM WS-AGE
+        END-IF
+    END-IF.
+7300-EXIT.
+    EXIT.
+
+7400-COMPUTE-DAYS-TO-BIRTHDAY.
+    MOVE WS-CURR-YEAR TO WS-BDAY-CANDIDATE-YEAR.
+    MOVE T-B-MONTH(WS-SUBSCRIPT) TO WS-BDAY-CANDIDATE-MONTH.
+    MOVE T-B-DAY(WS-SUBSCRIPT) TO WS-BDAY-CANDIDATE-DAY.
+    MOVE WS-BDAY-CANDIDATE-YEAR TO WS-LEAP-YEAR-INPUT.
+    PERFORM 8000-CHECK-LEAP-YEAR THRU 8000-EXIT.
+    IF WS-BDAY-CANDIDATE-MONTH = 2 AND WS-BDAY-CANDIDATE-DAY = 29
+       AND WS-YEAR-NOT-LEAP
+        MOVE 28 TO WS-BDAY-CANDIDATE-DAY
+    END-IF.
+    IF WS-BDAY-CANDIDATE-DATE < WS-CURRENT-DATE
+        ADD 1 TO WS-BDAY-CANDIDATE-YEAR
+        MOVE WS-BDAY-CANDIDATE-YEAR TO WS-LEAP-YEAR-INPUT
+        PERFORM 8000-CHECK-LEAP-YEAR THRU 8000-EXIT
+        IF T-B-MONTH(WS-SUBSCRIPT) = 2 AND T-B-DAY(WS-SUBSCRIPT) = 29
+            IF WS-YEAR-NOT-LEAP
+                MOVE 28 TO WS-BDAY-CANDIDATE-DAY
+            ELSE
+                MOVE 29 TO WS-BDAY-CANDIDATE-DAY
+            END-IF
+        END-IF
+    END-IF.
+    COMPUTE WS-DAYS-TO-BDAY =
+        FUNCTION INTEGER-OF-DATE(WS-BDAY-CANDIDATE-DATE)
+      - FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+7400-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 8000-CHECK-LEAP-YEAR.  STANDARD GREGORIAN LEAP-YEAR TEST AGAINST
+*> WS-LEAP-YEAR-INPUT; RESULT RETURNED IN WS-LEAP-SWITCH.
+*> ----------------------------------------------------------------
+8000-CHECK-LEAP-YEAR.
+    MOVE 'N' TO WS-LEAP-SWITCH.
+    DIVIDE WS-LEAP-YEAR-INPUT BY 4 GIVING WS-LY-Q REMAINDER WS-LY-R4.
+    IF WS-LY-R4 = 0
+        DIVIDE WS-LEAP-YEAR-INPUT BY 100
+            GIVING WS-LY-Q REMAINDER WS-LY-R100
+        IF WS-LY-R100 NOT = 0
+            MOVE 'Y' TO WS-LEAP-SWITCH
+        ELSE
+            DIVIDE WS-LEAP-YEAR-INPUT BY 400
+                GIVING WS-LY-Q REMAINDER WS-LY-R400
+            IF WS-LY-R400 = 0
+                MOVE 'Y' TO WS-LEAP-SWITCH
+            END-IF
+        END-IF
+    END-IF.
+8000-EXIT.
+    EXIT.
 
+*> ----------------------------------------------------------------
+*> 9000-TERMINATE.
+*> ----------------------------------------------------------------
+9000-TERMINATE.
+    CLOSE USER-MASTER.
+    CLOSE CITY-FILE.
+    CLOSE AGE-FILE.
+    CLOSE TRAN-FILE.
+    CLOSE REJECT-FILE.
+    CLOSE ROSTER-FILE.
+    CLOSE AUDIT-FILE.
+    CLOSE CHECKPOINT-FILE.
+    CLOSE DUP-FILE.
+9000-EXIT.
+    EXIT.
