@@ -0,0 +1,331 @@
+*> ****************************************************************
+*> IDENTIFICATION DIVISION.
+*> ****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. USRMAINT.
+AUTHOR. R. MOLENI.
+INSTALLATION. IT-OPERATIONS.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED.
+*>
+*>  MOD-HISTORY.
+*>    2026-08-09  RSM  INITIAL VERSION.  ADD/CHANGE/DELETE MAINTENANCE
+*>                     AGAINST USER-MASTER, DRIVEN OFF A MAINTRAN
+*>                     TRANSACTION FILE, SO THE ROSTER NO LONGER HAS
+*>                     TO BE MAINTAINED BY EDITING HELLO-WORLD'S
+*>                     SOURCE.
+*>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MAINT-TRAN-FILE ASSIGN TO "MAINTRAN"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT USER-MASTER ASSIGN TO "USERMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS UM-NAME
+        FILE STATUS IS WS-UM-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT REJECT-FILE ASSIGN TO "MNTREJRP"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MAINT-TRAN-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY MTREC.
+
+FD  USER-MASTER
+    LABEL RECORDS ARE STANDARD.
+    COPY UMREC.
+
+FD  AUDIT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY AUREC.
+
+FD  REJECT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01  REJECT-RECORD                   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY UMREC REPLACING ==UM-RECORD==   BY ==WS-SAVE-RECORD==
+                         ==UM-NAME==     BY ==WS-SAVE-NAME==
+                         ==UM-BIRTHDAY== BY ==WS-SAVE-BIRTHDAY==
+                         ==UM-B-YEAR==   BY ==WS-SAVE-B-YEAR==
+                         ==UM-B-MONTH==  BY ==WS-SAVE-B-MONTH==
+                         ==UM-B-DAY==    BY ==WS-SAVE-B-DAY==
+                         ==UM-CITY==     BY ==WS-SAVE-CITY==.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+        88  WS-EOF                      VALUE 'Y'.
+        88  WS-NOT-EOF                  VALUE 'N'.
+
+01  WS-REJECT-LINE.
+    05  WS-RJ-ACTION                PIC X(01).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  WS-RJ-NAME                  PIC X(30).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  WS-RJ-REASON                PIC X(30).
+    05  FILLER                      PIC X(15) VALUE SPACES.
+
+77  WS-UM-STATUS                    PIC X(02) VALUE '00'.
+77  WS-CURRENT-DATE                 PIC 9(08) VALUE ZERO.
+77  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+77  WS-TRAN-COUNT                   PIC 9(09) COMP VALUE ZERO.
+77  WS-ADD-COUNT                    PIC 9(09) COMP VALUE ZERO.
+77  WS-CHANGE-COUNT                 PIC 9(09) COMP VALUE ZERO.
+77  WS-DELETE-COUNT                 PIC 9(09) COMP VALUE ZERO.
+77  WS-REJECT-COUNT                 PIC 9(09) COMP VALUE ZERO.
+77  WS-AUDIT-ACTION                 PIC X(01) VALUE SPACES.
+77  WS-AUDIT-NAME                   PIC X(30) VALUE SPACES.
+77  WS-AUDIT-FIELD                  PIC X(10) VALUE SPACES.
+77  WS-AUDIT-OLD                    PIC X(30) VALUE SPACES.
+77  WS-AUDIT-NEW                    PIC X(30) VALUE SPACES.
+
+PROCEDURE DIVISION.
+
+*> ----------------------------------------------------------------
+*> 0000-MAIN-CONTROL.
+*> ----------------------------------------------------------------
+0000-MAIN-CONTROL.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    GOBACK.
+
+*> ----------------------------------------------------------------
+*> 1000-INITIALIZE.
+*> ----------------------------------------------------------------
+1000-INITIALIZE.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+    OPEN INPUT MAINT-TRAN-FILE.
+    OPEN I-O USER-MASTER.
+    IF WS-UM-STATUS = '35'
+        OPEN OUTPUT USER-MASTER
+        CLOSE USER-MASTER
+        OPEN I-O USER-MASTER
+    END-IF.
+    OPEN EXTEND AUDIT-FILE.
+    OPEN OUTPUT REJECT-FILE.
+    PERFORM 1100-WRITE-REJECT-HEADER THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-WRITE-REJECT-HEADER.
+    MOVE "USER-MASTER MAINTENANCE - REJECTED TRANSACTIONS"
+        TO REJECT-RECORD
+    WRITE REJECT-RECORD.
+    MOVE SPACES TO REJECT-RECORD
+    WRITE REJECT-RECORD.
+    MOVE "A  NAME                            REASON"
+        TO REJECT-RECORD
+    WRITE REJECT-RECORD.
+1100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2000-PROCESS-TRANSACTIONS.
+*> ----------------------------------------------------------------
+2000-PROCESS-TRANSACTIONS.
+    PERFORM 2010-READ-TRANSACTION THRU 2010-EXIT.
+    PERFORM 2020-PROCESS-ONE-TRANSACTION THRU 2020-EXIT
+        UNTIL WS-EOF.
+2000-EXIT.
+    EXIT.
+
+2010-READ-TRANSACTION.
+    READ MAINT-TRAN-FILE
+        AT END MOVE 'Y' TO WS-EOF-SWITCH
+    END-READ.
+2010-EXIT.
+    EXIT.
+
+2020-PROCESS-ONE-TRANSACTION.
+    ADD 1 TO WS-TRAN-COUNT.
+    EVALUATE TRUE
+        WHEN MT-ADD
+            PERFORM 3000-ADD-USER THRU 3000-EXIT
+        WHEN MT-CHANGE
+            PERFORM 4000-CHANGE-USER THRU 4000-EXIT
+        WHEN MT-DELETE
+            PERFORM 5000-DELETE-USER THRU 5000-EXIT
+        WHEN OTHER
+            MOVE MT-ACTION TO WS-RJ-ACTION
+            MOVE MT-NAME TO WS-RJ-NAME
+            MOVE "UNRECOGNIZED ACTION CODE" TO WS-RJ-REASON
+            PERFORM 9100-WRITE-REJECT-LINE THRU 9100-EXIT
+    END-EVALUATE.
+    PERFORM 2010-READ-TRANSACTION THRU 2010-EXIT.
+2020-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3000-ADD-USER.  REJECT THE ADD IF THE NAME IS ALREADY ON FILE.
+*> ----------------------------------------------------------------
+3000-ADD-USER.
+    MOVE MT-NAME TO UM-NAME.
+    READ USER-MASTER
+        INVALID KEY
+            MOVE MT-NAME TO UM-NAME
+            MOVE MT-BIRTHDAY TO UM-BIRTHDAY
+            MOVE MT-CITY TO UM-CITY
+            WRITE UM-RECORD
+            PERFORM 3100-AUDIT-ADD THRU 3100-EXIT
+            ADD 1 TO WS-ADD-COUNT
+        NOT INVALID KEY
+            MOVE 'A' TO WS-RJ-ACTION
+            MOVE MT-NAME TO WS-RJ-NAME
+            MOVE "NAME ALREADY ON USER-MASTER" TO WS-RJ-REASON
+            PERFORM 9100-WRITE-REJECT-LINE THRU 9100-EXIT
+    END-READ.
+3000-EXIT.
+    EXIT.
+
+3100-AUDIT-ADD.
+    MOVE 'A' TO WS-AUDIT-ACTION.
+    MOVE MT-NAME TO WS-AUDIT-NAME.
+    MOVE "NAME" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE MT-NAME TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+    MOVE "BIRTHDAY" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE MT-BIRTHDAY TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+    MOVE "CITY" TO WS-AUDIT-FIELD.
+    MOVE SPACES TO WS-AUDIT-OLD.
+    MOVE MT-CITY TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+3100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 4000-CHANGE-USER.  REJECT THE CHANGE IF THE NAME IS NOT ON FILE.
+*> ----------------------------------------------------------------
+4000-CHANGE-USER.
+    MOVE MT-NAME TO UM-NAME.
+    READ USER-MASTER
+        INVALID KEY
+            MOVE 'C' TO WS-RJ-ACTION
+            MOVE MT-NAME TO WS-RJ-NAME
+            MOVE "NAME NOT FOUND ON USER-MASTER" TO WS-RJ-REASON
+            PERFORM 9100-WRITE-REJECT-LINE THRU 9100-EXIT
+        NOT INVALID KEY
+            PERFORM 4100-APPLY-CHANGES THRU 4100-EXIT
+    END-READ.
+4000-EXIT.
+    EXIT.
+
+4100-APPLY-CHANGES.
+    MOVE UM-RECORD TO WS-SAVE-RECORD.
+    IF UM-BIRTHDAY NOT = MT-BIRTHDAY
+        MOVE 'C' TO WS-AUDIT-ACTION
+        MOVE MT-NAME TO WS-AUDIT-NAME
+        MOVE "BIRTHDAY" TO WS-AUDIT-FIELD
+        MOVE WS-SAVE-BIRTHDAY TO WS-AUDIT-OLD
+        MOVE MT-BIRTHDAY TO WS-AUDIT-NEW
+        PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT
+        MOVE MT-BIRTHDAY TO UM-BIRTHDAY
+    END-IF.
+    IF UM-CITY NOT = MT-CITY
+        MOVE 'C' TO WS-AUDIT-ACTION
+        MOVE MT-NAME TO WS-AUDIT-NAME
+        MOVE "CITY" TO WS-AUDIT-FIELD
+        MOVE WS-SAVE-CITY TO WS-AUDIT-OLD
+        MOVE MT-CITY TO WS-AUDIT-NEW
+        PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT
+        MOVE MT-CITY TO UM-CITY
+    END-IF.
+    REWRITE UM-RECORD.
+    ADD 1 TO WS-CHANGE-COUNT.
+4100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 5000-DELETE-USER.  REJECT THE DELETE IF THE NAME IS NOT ON FILE.
+*> ----------------------------------------------------------------
+5000-DELETE-USER.
+    MOVE MT-NAME TO UM-NAME.
+    READ USER-MASTER
+        INVALID KEY
+            MOVE 'D' TO WS-RJ-ACTION
+            MOVE MT-NAME TO WS-RJ-NAME
+            MOVE "NAME NOT FOUND ON USER-MASTER" TO WS-RJ-REASON
+            PERFORM 9100-WRITE-REJECT-LINE THRU 9100-EXIT
+        NOT INVALID KEY
+            PERFORM 5100-AUDIT-AND-DELETE THRU 5100-EXIT
+    END-READ.
+5000-EXIT.
+    EXIT.
+
+5100-AUDIT-AND-DELETE.
+    MOVE UM-RECORD TO WS-SAVE-RECORD.
+    MOVE 'D' TO WS-AUDIT-ACTION.
+    MOVE UM-NAME TO WS-AUDIT-NAME.
+    MOVE "NAME" TO WS-AUDIT-FIELD.
+    MOVE WS-SAVE-NAME TO WS-AUDIT-OLD.
+    MOVE SPACES TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+    MOVE "BIRTHDAY" TO WS-AUDIT-FIELD.
+    MOVE WS-SAVE-BIRTHDAY TO WS-AUDIT-OLD.
+    MOVE SPACES TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+    MOVE "CITY" TO WS-AUDIT-FIELD.
+    MOVE WS-SAVE-CITY TO WS-AUDIT-OLD.
+    MOVE SPACES TO WS-AUDIT-NEW.
+    PERFORM 9200-WRITE-AUDIT THRU 9200-EXIT.
+    DELETE USER-MASTER RECORD.
+    ADD 1 TO WS-DELETE-COUNT.
+5100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9100-WRITE-REJECT-LINE.
+*> ----------------------------------------------------------------
+9100-WRITE-REJECT-LINE.
+    WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+    ADD 1 TO WS-REJECT-COUNT.
+9100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9200-WRITE-AUDIT.  APPEND ONE JOURNAL ENTRY TO AUDITLOG.
+*> ----------------------------------------------------------------
+9200-WRITE-AUDIT.
+    MOVE WS-CURRENT-DATE TO AU-DATE.
+    MOVE WS-CURRENT-TIME TO AU-TIME.
+    MOVE "USRMAINT" TO AU-PROGRAM.
+    MOVE WS-AUDIT-NAME TO AU-NAME.
+    MOVE WS-AUDIT-ACTION TO AU-ACTION.
+    MOVE WS-AUDIT-FIELD TO AU-FIELD.
+    MOVE WS-AUDIT-OLD TO AU-OLD-VALUE.
+    MOVE WS-AUDIT-NEW TO AU-NEW-VALUE.
+    WRITE AU-RECORD.
+9200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9000-TERMINATE.
+*> ----------------------------------------------------------------
+9000-TERMINATE.
+    CLOSE MAINT-TRAN-FILE.
+    CLOSE USER-MASTER.
+    CLOSE AUDIT-FILE.
+    CLOSE REJECT-FILE.
+    DISPLAY "USER-MASTER MAINTENANCE SUMMARY".
+    DISPLAY "TRANSACTIONS READ .... " WS-TRAN-COUNT.
+    DISPLAY "ADDS APPLIED .......... " WS-ADD-COUNT.
+    DISPLAY "CHANGES APPLIED ....... " WS-CHANGE-COUNT.
+    DISPLAY "DELETES APPLIED ....... " WS-DELETE-COUNT.
+    DISPLAY "TRANSACTIONS REJECTED . " WS-REJECT-COUNT.
+9000-EXIT.
+    EXIT.
